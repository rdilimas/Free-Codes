@@ -0,0 +1,71 @@
+//SOLJOB   JOB (ACCT01),'FIBONACCI BATCH',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//* JOB      : SOLJOB
+//* PROGRAM  : SOLUTION
+//* SYSTEM   : FIBO - GENERALIZED FIBONACCI SEQUENCE UTILITY
+//* REMARKS  : LE OS PEDIDOS DO ARQUIVO ENTRADA E GERA (OU LOCALIZA)
+//*            OS TERMOS DA SEQUENCIA, GRAVANDO O DETALHE E O TRAILER
+//*            DE CONTROLE EM SAIDA, O REGISTRO DE AUDITORIA EM
+//*            LOGAUD E O CHECKPOINT DE RETOMADA EM CHECKPT.
+//*
+//*            STEP010 EXECUTA O SOLUTION. SE O PEDIDO FOR REJEITADO
+//*            NA VALIDACAO (RETURN-CODE 12) OU HOUVER FALHA DE OPEN
+//*            (RETURN-CODE 16), O STEP020 (RELATORIO DA SAIDA) E
+//*            SALTADO - NAO FAZ SENTIDO LISTAR UMA SAIDA INCOMPLETA.
+//*            UM RETURN-CODE 4 (VALOR NAO LOCALIZADO) NAO SALTA O
+//*            STEP020, POIS E APENAS UM AVISO.
+//*
+//* MODIFICATION HISTORY
+//*  DATE       INIC  DESCRICAO
+//*  13/01/2025 RL    VERSAO INICIAL DO JOB STREAM.
+//*  20/01/2025 RL    CORRIGIDO O LRECL DE SAIDA/LOGAUD/CHECKPT PARA O
+//*                   TAMANHO REAL DE CADA REGISTRO (035/047/095), EM
+//*                   VEZ DO VALOR FIXO 080 COPIADO NAS TRES DD. STEP010
+//*                   PASSOU A RECEBER O USUARIO DO JOB VIA PARM=&SYSUID
+//*                   PARA GRAVACAO NO LOGAUD.
+//*  21/01/2025 RL    LRECL DE SAIDA AJUSTADO PARA 036 (REG-SAI-VALOR E
+//*                   REG-SAI-SOMA-TOTAL FORAM AMPLIADOS PARA CABER UM
+//*                   VALOR NEGATIVO DE 18 DIGITOS). O PARM DE STEP010
+//*                   PASSOU A LEVAR TAMBEM O NOME DO JOB (SOLJOB), EM
+//*                   CAMPO FIXO DE 8 POSICOES, ANTES DO SYSUID, PARA
+//*                   GRAVACAO NO LOGAUD. COND DE STEP020 CORRIGIDO
+//*                   PARA SO SALTAR O STEP COM RETURN-CODE >= 12; ANTES
+//*                   QUALQUER RETURN-CODE <> 0 (INCLUSIVE O AVISO 4 DE
+//*                   VALOR NAO LOCALIZADO) SALTAVA O RELATORIO.
+//*  22/01/2025 RL    LRECL DE CHECKPT AJUSTADO PARA 097 (REG-CHECKPT
+//*                   GANHOU UM CAMPO DE STATUS PARA DISTINGUIR
+//*                   PROGRESSO PARCIAL DE PEDIDO CONCLUIDO).
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=SOLUTION,PARM='SOLJOB  &SYSUID'
+//STEPLIB  DD DSN=FIBO.PROD.LOADLIB,DISP=SHR
+//ENTRADA  DD DSN=FIBO.PROD.ENTRADA,DISP=SHR
+//SAIDA    DD DSN=FIBO.PROD.SAIDA,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=036,BLKSIZE=0)
+//LOGAUD   DD DSN=FIBO.PROD.LOGAUD,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=047,BLKSIZE=0)
+//CHECKPT  DD DSN=FIBO.PROD.CHECKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=097,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP020 SO E SALTADO SE STEP010 TERMINOU COM RETURN-CODE 12 OU 16
+//* (PEDIDO REJEITADO NA VALIDACAO OU FALHA DE OPEN). UM RETURN-CODE 4
+//* (VALOR NAO LOCALIZADO) E UM AVISO, NAO UM ERRO - A SAIDA GERADA
+//* (INCLUSIVE O REGISTRO 'L' DE NAO LOCALIZADO) CONTINUA VALIDA E
+//* DEVE SER LISTADA.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(11,GT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=FIBO.PROD.SAIDA,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//
