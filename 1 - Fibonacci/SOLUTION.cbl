@@ -1,40 +1,748 @@
-      ******************************************************************
-      * Author: Robson Lima
-      * Date: 07/11/2024
-      * Purpose: DEMO - SEQUENCIA DE FIBONACCI
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WRK-ENTRADA-USUARIO          PIC 9(03)  VALUE ZEROS.
-       01 IND-1                        PIC 9(03)  VALUE ZEROS.
-       01 WRK-NUM-SEQ                  PIC S9(03) VALUE -1.
-       01 AREA-AUXILIARES.
-          10 WRK-AUX-1                 PIC 9(03)  VALUE ZEROS.
-          10 WRK-AUX-2                 PIC 9(03)  VALUE 1.
-       01 WRK-MASCARA-NUM              PIC ZZ9.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           ACCEPT WRK-ENTRADA-USUARIO
-
-           PERFORM VARYING IND-1 FROM 1 BY 1 UNTIL
-                          IND-1 > WRK-ENTRADA-USUARIO
-               IF WRK-NUM-SEQ < 1
-
-                  COMPUTE WRK-NUM-SEQ = WRK-NUM-SEQ + 1
-               ELSE
-                  COMPUTE WRK-NUM-SEQ = WRK-AUX-1 + WRK-AUX-2
-                  MOVE WRK-AUX-2       TO WRK-AUX-1
-                  MOVE WRK-NUM-SEQ
-                                       TO WRK-AUX-2
-               END-IF
-
-               MOVE WRK-NUM-SEQ   TO WRK-MASCARA-NUM
-               DISPLAY WRK-MASCARA-NUM
-           END-PERFORM
-           STOP RUN.
-       END PROGRAM SOLUTION.
+000010******************************************************************
+000020* PROGRAM  : SOLUTION                                            *
+000030* SYSTEM   : FIBO - GENERALIZED FIBONACCI SEQUENCE UTILITY       *
+000040* AUTHOR   : ROBSON LIMA                                         *
+000050* INSTAL.  : CENTRO DE PROCESSAMENTO DE DADOS                    *
+000060* REMARKS  : GERA/LOCALIZA TERMOS DA SEQUENCIA DE FIBONACCI      *
+000070*            GENERALIZADA A PARTIR DE UM PAR DE SEMENTES.        *
+000080******************************************************************
+000090* MODIFICATION HISTORY                                           *
+000100*  DATE       INIC  DESCRICAO                                    *
+000110*  07/11/2024 RL    VERSAO INICIAL - DEMO INTERATIVA.            *
+000120*  11/11/2024 RL    WRK-NUM-SEQ/WRK-AUX-1/WRK-AUX-2 AMPLIADOS    *
+000130*                   PARA COMP-3 PIC S9(18) - PIC 9(03) VINHA     *
+000140*                   TRUNCANDO A SEQUENCIA SILENCIOSAMENTE A      *
+000150*                   PARTIR DO 17O TERMO.                         *
+000160*  18/11/2024 RL    SUBSTITUIDO O ACCEPT INTERATIVO POR LEITURA  *
+000170*                   DO ARQUIVO DE CONTROLE ENTRADA, PERMITINDO   *
+000180*                   RODADAS EM BATCH NAO ASSISTIDAS.             *
+000190*  25/11/2024 RL    INCLUIDA VALIDACAO DO PEDIDO LIDO - REJEITA  *
+000200*                   QUANTIDADE ZERO OU NAO NUMERICA E DEVOLVE    *
+000210*                   RETURN-CODE <> 0 PARA O JCL.                 *
+000220*  02/12/2024 RL    GRAVA CADA TERMO GERADO NO ARQUIVO DE SAIDA  *
+000230*                   (INDICE, VALOR E DATA DE EXECUCAO) ALEM DE   *
+000240*                   EXIBI-LO NO CONSOLE.                        *
+000250*  09/12/2024 RL    ACRESCENTADO REGISTRO TRAILER DE CONTROLE NO *
+000260*                   FINAL DA SAIDA, COM A QUANTIDADE DE TERMOS   *
+000270*                   E A SOMA DOS VALORES GERADOS NA RODADA.      *
+000280*  16/12/2024 RL    REG-ENTRADA PASSOU A TRAZER O PAR DE         *
+000290*                   SEMENTES DA SEQUENCIA (SEM ELAS, ASSUME 0/1) *
+000300*                   PARA GERAR TABELAS FIBONACCI GENERALIZADAS   *
+000310*                   SEM PRECISAR DE OUTRO PROGRAMA.              *
+000320*  06/01/2025 RL    INCLUIDO ARQUIVO LOGAUD - CADA PEDIDO         *
+000330*                   PROCESSADO GRAVA UM REGISTRO DE AUDITORIA    *
+000340*                   (JOB, DATA/HORA, USUARIO, ENTRADA E TERMOS   *
+000350*                   GERADOS) PARA RASTREAR QUEM RODOU O QUE.     *
+000360*  13/01/2025 RL    INCLUIDO CHECKPOINT/RESTART - A GERACAO DE   *
+000370*                   UM PEDIDO LONGO GRAVA PROGRESSO PERIODICO EM *
+000380*                   CHECKPT; SE O JOB CAIR NO MEIO, A PROXIMA    *
+000390*                   RODADA RETOMA A PARTIR DO ULTIMO PONTO SALVO *
+000400*                   EM VEZ DE COMECAR TUDO DE NOVO.              *
+000410*  20/01/2025 RL    CORRECOES: RETURN-CODE PASSA A GUARDAR O     *
+000420*                   PIOR CODIGO OCORRIDO NA RODADA; O TRAILER    *
+000430*                   DEIXA DE SOMAR OS REGISTROS DE LOCALIZACAO;  *
+000440*                   A ABERTURA DE CHECKPT PASSA A SER VALIDADA;  *
+000450*                   UM MODO DE PEDIDO INVALIDO E REJEITADO NA    *
+000460*                   VALIDACAO; O USUARIO GRAVADO NO LOGAUD PASSA *
+000470*                   A VIR DO PARM DO JOB (SYSUID), NAO MAIS DO   *
+000480*                   AMBIENTE; E O TAMANHO DOS REGISTROS DE SAIDA,*
+000490*                   LOGAUD E CHECKPT FOI CORRIGIDO NO JCL.       *
+000500*  21/01/2025 RL    REG-SAI-VALOR/REG-SAI-SOMA-TOTAL/WRK-MASCARA-*
+000510*                   NUM AMPLIADOS PARA PIC -(18)9, POIS S9(18)   *
+000520*                   TEM 18 DIGITOS E O PICTURE ANTERIOR SO CABIA *
+000530*                   17 EM VALOR NEGATIVO. O NOME DO JOB GRAVADO  *
+000540*                   NO LOGAUD PASSA A VIR DO PARM (JUNTO COM O   *
+000550*                   USUARIO), EM VEZ DO PROGRAM-ID; O USUARIO SO *
+000560*                   E COPIADO ATE O TAMANHO REALMENTE INFORMADO  *
+000570*                   NO PARM. O REGISTRO DE AUDITORIA PASSA A SER *
+000580*                   GRAVADO TAMBEM PARA PEDIDOS REJEITADOS NA    *
+000590*                   VALIDACAO. A QUANTIDADE GERADA DO PEDIDO      *
+000600*                   RETOMADO POR CHECKPOINT PASSA A CONTAR OS     *
+000610*                   TERMOS JA GERADOS ANTES DO REINICIO.          *
+000620*  22/01/2025 RL    CHECKPT PASSOU A DISTINGUIR PROGRESSO PARCIAL *
+000630*                   DE UM PEDIDO EM ANDAMENTO (STATUS 'P') DE UM  *
+000640*                   MARCADOR DURAVEL DE PEDIDO CONCLUIDO (STATUS  *
+000650*                   'C'), GRAVADO APOS TODO PEDIDO PROCESSADO NA  *
+000660*                   RODADA. ANTES, O ARQUIVO ERA ZERADO AO FINAL  *
+000670*                   DE CADA PEDIDO GERADO, DE MODO QUE UM REINICIO*
+000680*                   LOGO APOS UM PEDIDO CURTO (OU DE LOCALIZACAO) *
+000690*                   NAO ENCONTRAVA MAIS NENHUM VESTIGIO DE        *
+000700*                   PROGRESSO E REPROCESSAVA/REAUDITAVA TODOS OS  *
+000710*                   PEDIDOS JA CONCLUIDOS DESDE O INICIO DA       *
+000720*                   ENTRADA. O ARQUIVO SO E ZERADO DE FATO AO     *
+000730*                   FINAL DE TODA A RODADA (ENTRADA ESGOTADA).    *
+000740******************************************************************
+000750 IDENTIFICATION DIVISION.
+000760 PROGRAM-ID.     SOLUTION.
+000770 AUTHOR.         ROBSON LIMA.
+000780 INSTALLATION.   CENTRO DE PROCESSAMENTO DE DADOS.
+000790 DATE-WRITTEN.   07/11/2024.
+000800 DATE-COMPILED.
+000810 ENVIRONMENT DIVISION.
+000820 INPUT-OUTPUT SECTION.
+000830 FILE-CONTROL.
+000840     SELECT ENTRADA ASSIGN TO ENTRADA
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WRK-FS-ENTRADA.
+000870     SELECT SAIDA ASSIGN TO SAIDA
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WRK-FS-SAIDA.
+000900     SELECT LOGAUD ASSIGN TO LOGAUD
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WRK-FS-LOGAUD.
+000930     SELECT CHECKPT ASSIGN TO CHECKPT
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS WRK-FS-CHECKPT.
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980 FD  ENTRADA
+000990     RECORDING MODE IS F.
+001000 01  REG-ENTRADA.
+001010     05 REG-ENT-QTDE-TERMOS      PIC 9(03).
+001020     05 FILLER                   PIC X(01).
+001030     05 REG-ENT-SEMENTE-1        PIC S9(18).
+001040     05 FILLER                   PIC X(01).
+001050     05 REG-ENT-SEMENTE-2        PIC S9(18).
+001060     05 FILLER                   PIC X(01).
+001070     05 REG-ENT-MODO             PIC X(01).
+001080        88 REG-ENT-MODO-LOCALIZAR    VALUE 'L'.
+001090        88 REG-ENT-MODO-GERAR        VALUE 'G' SPACE.
+001100     05 FILLER                   PIC X(01).
+001110     05 REG-ENT-VALOR-PROCURADO  PIC S9(18).
+001120
+001130 FD  SAIDA
+001140     RECORDING MODE IS F.
+001150 01  REG-SAIDA.
+001160     05 REG-SAI-TIPO             PIC X(01).
+001170        88 REG-SAI-DETALHE           VALUE 'D'.
+001180        88 REG-SAI-TRAILER           VALUE 'T'.
+001190        88 REG-SAI-LOCALIZADO        VALUE 'L'.
+001200     05 FILLER                   PIC X(01).
+001210     05 REG-SAI-CORPO.
+001220        10 REG-SAI-INDICE           PIC 9(05).
+001230        10 FILLER                   PIC X(01).
+001240        10 REG-SAI-VALOR            PIC -(18)9.
+001250        10 FILLER                   PIC X(01).
+001260        10 REG-SAI-DATA-EXEC        PIC X(08).
+001270     05 REG-SAI-RODAPE REDEFINES REG-SAI-CORPO.
+001280        10 REG-SAI-QTDE-REGS        PIC 9(07).
+001290        10 FILLER                   PIC X(01).
+001300        10 REG-SAI-SOMA-TOTAL       PIC -(18)9.
+001310
+001320 FD  LOGAUD
+001330     RECORDING MODE IS F.
+001340 01  REG-LOGAUD.
+001350     05 REG-LOG-JOB               PIC X(08).
+001360     05 FILLER                    PIC X(01).
+001370     05 REG-LOG-DATA              PIC X(08).
+001380     05 FILLER                    PIC X(01).
+001390     05 REG-LOG-HORA              PIC X(08).
+001400     05 FILLER                    PIC X(01).
+001410     05 REG-LOG-USUARIO           PIC X(08).
+001420     05 FILLER                    PIC X(01).
+001430     05 REG-LOG-ENTRADA           PIC 9(03).
+001440     05 FILLER                    PIC X(01).
+001450     05 REG-LOG-QTDE-GERADA       PIC 9(05).
+001460     05 FILLER                    PIC X(01).
+001470     05 REG-LOG-MODO               PIC X(01).
+001480
+001490 FD  CHECKPT
+001500     RECORDING MODE IS F.
+001510 01  REG-CHECKPT.
+001520     05 REG-CKP-SEQ-PEDIDO        PIC 9(05).
+001530     05 FILLER                    PIC X(01).
+001540     05 REG-CKP-INDICE            PIC 9(05).
+001550     05 FILLER                    PIC X(01).
+001560     05 REG-CKP-NUM-SEQ           PIC S9(18).
+001570     05 FILLER                    PIC X(01).
+001580     05 REG-CKP-AUX-1             PIC S9(18).
+001590     05 FILLER                    PIC X(01).
+001600     05 REG-CKP-AUX-2             PIC S9(18).
+001610     05 FILLER                    PIC X(01).
+001620     05 REG-CKP-QTDE-REGS         PIC 9(07).
+001630     05 FILLER                    PIC X(01).
+001640     05 REG-CKP-SOMA-TOTAL        PIC S9(18).
+001650     05 FILLER                    PIC X(01).
+001660     05 REG-CKP-STATUS            PIC X(01).
+001670        88 REG-CKP-EM-ANDAMENTO       VALUE 'P'.
+001680        88 REG-CKP-CONCLUIDO          VALUE 'C'.
+001690 WORKING-STORAGE SECTION.
+001700 77 WRK-FS-ENTRADA               PIC X(02) VALUE ZEROS.
+001710 77 WRK-FS-SAIDA                 PIC X(02) VALUE ZEROS.
+001720 77 WRK-FS-LOGAUD                PIC X(02) VALUE ZEROS.
+001730 77 WRK-JOB-NAME                 PIC X(08) VALUE 'SOLUTION'.
+001740 77 WRK-HORA-EXECUCAO            PIC 9(08) VALUE ZEROS.
+001750 77 WRK-USER-ID                  PIC X(08) VALUE SPACES.
+001760 77 WRK-PARM-LEN-USUARIO         PIC S9(04) COMP VALUE ZEROS.
+001770 77 WRK-SW-FIM-ENTRADA           PIC X(01) VALUE 'N'.
+001780    88 WRK-FIM-ENTRADA               VALUE 'S'.
+001790 77 WRK-SW-PEDIDO-VALIDO         PIC X(01) VALUE 'S'.
+001800    88 WRK-PEDIDO-VALIDO             VALUE 'S'.
+001810 77 WRK-RETORNO                  PIC S9(04) COMP VALUE ZEROS.
+001820 77 WRK-DATA-EXECUCAO            PIC 9(08) VALUE ZEROS.
+001830 77 WRK-TOT-REGISTROS            PIC 9(07) VALUE ZEROS.
+001840 77 WRK-TOT-SOMA                 PIC S9(18) COMP-3 VALUE ZEROS.
+001850 77 WRK-FS-CHECKPT               PIC X(02) VALUE ZEROS.
+001860 77 WRK-SW-CHECKPT-EXISTE        PIC X(01) VALUE 'N'.
+001870    88 WRK-CHECKPT-EXISTE            VALUE 'S'.
+001880 77 WRK-SEQ-PEDIDO                PIC 9(05) VALUE ZEROS.
+001890 77 WRK-IND-INICIAL                PIC 9(05) VALUE 1.
+001900 77 WRK-CKPT-CONTADOR              PIC 9(03) VALUE ZEROS.
+001910 77 WRK-CKPT-INTERVALO             PIC 9(03) VALUE 025.
+001920 77 WRK-CKPT-SEQ-SALVO             PIC 9(05) VALUE ZEROS.
+001930 77 WRK-CKPT-INDICE-SALVO          PIC 9(05) VALUE ZEROS.
+001940  77 WRK-CKPT-NUM-SALVO            PIC S9(18) COMP-3 VALUE ZEROS.
+001950  77 WRK-CKPT-AUX1-SALVO           PIC S9(18) COMP-3 VALUE ZEROS.
+001960  77 WRK-CKPT-AUX2-SALVO           PIC S9(18) COMP-3 VALUE ZEROS.
+001970  77 WRK-CKPT-REGS-SALVO           PIC 9(07) VALUE ZEROS.
+001980  77 WRK-CKPT-SOMA-SALVO           PIC S9(18) COMP-3 VALUE ZEROS.
+001990  77 WRK-CKPT-STATUS-SALVO         PIC X(01) VALUE SPACES.
+002000     88 WRK-CKPT-EM-ANDAMENTO-SALVO    VALUE 'P'.
+002010     88 WRK-CKPT-CONCLUIDO-SALVO       VALUE 'C'.
+002020 77 WRK-SW-TERMO-LOCALIZADO       PIC X(01) VALUE 'N'.
+002030    88 WRK-TERMO-LOCALIZADO           VALUE 'S'.
+002040 77 WRK-INDICE-LOCALIZADO         PIC 9(05) VALUE ZEROS.
+002050 77 WRK-QTDE-PEDIDO               PIC 9(05) VALUE ZEROS.
+002060
+002070 01 WRK-ENTRADA-USUARIO          PIC 9(03)  VALUE ZEROS.
+002080 01 IND-1                        PIC 9(03)  VALUE ZEROS.
+002090 01 WRK-NUM-SEQ                  PIC S9(18) COMP-3 VALUE -1.
+002100 01 AREA-AUXILIARES.
+002110    10 WRK-AUX-1                 PIC S9(18) COMP-3 VALUE ZEROS.
+002120    10 WRK-AUX-2                 PIC S9(18) COMP-3 VALUE 1.
+002130 01 WRK-MASCARA-NUM              PIC -(18)9.
+002140
+002150 LINKAGE SECTION.
+002160 01 LK-PARM.
+002170    05 LK-PARM-TAM               PIC S9(04) COMP.
+002180    05 LK-PARM-TEXTO.
+002190       10 LK-PARM-JOB            PIC X(08).
+002200       10 LK-PARM-USUARIO        PIC X(08).
+002210
+002220 PROCEDURE DIVISION USING LK-PARM.
+002230 0000-MAINLINE.
+002240
+002250     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+002260
+002270     PERFORM 3000-PROCESSAR-PEDIDO THRU 3000-EXIT
+002280         UNTIL WRK-FIM-ENTRADA
+002290
+002300     PERFORM 7200-ENCERRAR-CHECKPOINT THRU 7200-EXIT
+002310     PERFORM 8000-GRAVAR-TRAILER THRU 8000-EXIT
+002320     PERFORM 9999-ENCERRAR THRU 9999-EXIT.
+002330
+002340******************************************************************
+002350* 1000-INICIALIZAR - ABRE OS ARQUIVOS, OBTEM A DATA DE EXECUCAO,  *
+002360*                    O NOME DO JOB E O USUARIO (RECEBIDOS VIA    *
+002370*                    PARM) E FAZ A LEITURA INICIAL (PRIMING      *
+002380*                    READ). LK-PARM-TAM DELIMITA QUANTOS BYTES   *
+002390*                    DE LK-PARM-USUARIO SAO VALIDOS, PARA NAO    *
+002400*                    GRAVAR LIXO NO REGISTRO DE AUDITORIA.       *
+002410******************************************************************
+002420 1000-INICIALIZAR.
+002430
+002440     ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD
+002450     ACCEPT WRK-HORA-EXECUCAO FROM TIME
+002460     MOVE SPACES TO WRK-USER-ID
+002470     IF LK-PARM-TAM > ZEROS
+002480        MOVE LK-PARM-JOB TO WRK-JOB-NAME
+002490        COMPUTE WRK-PARM-LEN-USUARIO = LK-PARM-TAM - 8
+002500        IF WRK-PARM-LEN-USUARIO > ZEROS
+002510           IF WRK-PARM-LEN-USUARIO > 8
+002520              MOVE LK-PARM-USUARIO TO WRK-USER-ID
+002530           ELSE
+002540              MOVE LK-PARM-USUARIO(1:WRK-PARM-LEN-USUARIO)
+002550                        TO WRK-USER-ID(1:WRK-PARM-LEN-USUARIO)
+002560           END-IF
+002570        END-IF
+002580     END-IF
+002590
+002600     PERFORM 1100-VERIFICAR-CHECKPOINT THRU 1100-EXIT
+002610
+002620     OPEN INPUT ENTRADA
+002630     IF WRK-FS-ENTRADA NOT = '00'
+002640        DISPLAY 'SOLUTION - ERRO AO ABRIR ENTRADA - FS='
+002650                WRK-FS-ENTRADA
+002660        MOVE 'S' TO WRK-SW-FIM-ENTRADA
+002670        MOVE 16  TO WRK-RETORNO
+002680     END-IF
+002690
+002700     IF WRK-CHECKPT-EXISTE
+002710        OPEN EXTEND SAIDA
+002720        IF WRK-FS-SAIDA = '35'
+002730           OPEN OUTPUT SAIDA
+002740        END-IF
+002750     ELSE
+002760        OPEN OUTPUT SAIDA
+002770     END-IF
+002780     IF WRK-FS-SAIDA NOT = '00'
+002790        DISPLAY 'SOLUTION - ERRO AO ABRIR SAIDA - FS='
+002800                WRK-FS-SAIDA
+002810        MOVE 'S' TO WRK-SW-FIM-ENTRADA
+002820        MOVE 16  TO WRK-RETORNO
+002830     END-IF
+002840
+002850     OPEN EXTEND LOGAUD
+002860     IF WRK-FS-LOGAUD = '35'
+002870        OPEN OUTPUT LOGAUD
+002880     END-IF
+002890     IF WRK-FS-LOGAUD NOT = '00'
+002900        DISPLAY 'SOLUTION - ERRO AO ABRIR LOGAUD - FS='
+002910                WRK-FS-LOGAUD
+002920        MOVE 'S' TO WRK-SW-FIM-ENTRADA
+002930        MOVE 16  TO WRK-RETORNO
+002940     END-IF
+002950
+002960     IF NOT WRK-FIM-ENTRADA
+002970        PERFORM 2000-LER-ENTRADA THRU 2000-EXIT
+002980     END-IF.
+002990 1000-EXIT.
+003000     EXIT.
+003010
+003020******************************************************************
+003030* 1100-VERIFICAR-CHECKPOINT - VERIFICA SE HA UM CHECKPOINT DE UMA *
+003040*                             RODADA ANTERIOR INTERROMPIDA E, EM  *
+003050*                             CASO POSITIVO, GUARDA O PROGRESSO   *
+003060*                             SALVO PARA A RETOMADA MAIS ADIANTE. *
+003070******************************************************************
+003080 1100-VERIFICAR-CHECKPOINT.
+003090
+003100     OPEN INPUT CHECKPT
+003110     IF WRK-FS-CHECKPT = '00'
+003120        READ CHECKPT
+003130           AT END
+003140              CONTINUE
+003150           NOT AT END
+003160              MOVE 'S'                 TO WRK-SW-CHECKPT-EXISTE
+003170              MOVE REG-CKP-SEQ-PEDIDO  TO WRK-CKPT-SEQ-SALVO
+003180              MOVE REG-CKP-INDICE      TO WRK-CKPT-INDICE-SALVO
+003190              MOVE REG-CKP-NUM-SEQ     TO WRK-CKPT-NUM-SALVO
+003200              MOVE REG-CKP-AUX-1       TO WRK-CKPT-AUX1-SALVO
+003210              MOVE REG-CKP-AUX-2       TO WRK-CKPT-AUX2-SALVO
+003220              MOVE REG-CKP-QTDE-REGS   TO WRK-CKPT-REGS-SALVO
+003230              MOVE REG-CKP-SOMA-TOTAL  TO WRK-CKPT-SOMA-SALVO
+003240              MOVE REG-CKP-STATUS      TO WRK-CKPT-STATUS-SALVO
+003250              DISPLAY 'SOLUTION - CHECKPOINT ENCONTRADO - PEDIDO '
+003260                      WRK-CKPT-SEQ-SALVO ' STATUS '
+003270                      WRK-CKPT-STATUS-SALVO
+003280        END-READ
+003290        CLOSE CHECKPT
+003300     END-IF.
+003310 1100-EXIT.
+003320     EXIT.
+003330
+003340******************************************************************
+003350* 2000-LER-ENTRADA - LE O PROXIMO REGISTRO DE PEDIDO E CONTROLA   *
+003360*                    A SEQUENCIA DO PEDIDO DENTRO DO ARQUIVO.     *
+003370******************************************************************
+003380 2000-LER-ENTRADA.
+003390
+003400     READ ENTRADA
+003410         AT END
+003420            MOVE 'S' TO WRK-SW-FIM-ENTRADA
+003430         NOT AT END
+003440            ADD 1 TO WRK-SEQ-PEDIDO
+003450     END-READ.
+003460 2000-EXIT.
+003470     EXIT.
+003480
+003490******************************************************************
+003500* 3000-PROCESSAR-PEDIDO - VALIDA O PEDIDO LIDO E, CONFORME O      *
+003510*                         MODO, GERA A SEQUENCIA OU LOCALIZA UM   *
+003520*                         TERMO NELA; DEPOIS AVANCA A LEITURA. UM *
+003530*                         REGISTRO DE AUDITORIA E GRAVADO PARA    *
+003540*                         TODO PEDIDO EFETIVAMENTE PROCESSADO NA  *
+003550*                         RODADA, MESMO QUANDO REJEITADO NA       *
+003560*                         VALIDACAO (NESSE CASO, COM QUANTIDADE    *
+003570*                         GERADA IGUAL A ZERO); UM PEDIDO JA       *
+003580*                         CONCLUIDO (INTEGRALMENTE, EM UMA RODADA *
+003590*                         ANTERIOR) NAO E REPROCESSADO NEM         *
+003600*                         REAUDITADO. TODO PEDIDO EFETIVAMENTE     *
+003610*                         PROCESSADO NESTA RODADA E MARCADO COMO   *
+003620*                         CONCLUIDO EM CHECKPT AO FINAL.           *
+003630******************************************************************
+003640 3000-PROCESSAR-PEDIDO.
+003650
+003660     MOVE 1 TO WRK-IND-INICIAL
+003670     MOVE ZEROS TO WRK-QTDE-PEDIDO
+003680
+003690     IF WRK-CHECKPT-EXISTE
+003700        AND (WRK-SEQ-PEDIDO < WRK-CKPT-SEQ-SALVO
+003710             OR (WRK-SEQ-PEDIDO = WRK-CKPT-SEQ-SALVO
+003720                 AND WRK-CKPT-CONCLUIDO-SALVO))
+003730        DISPLAY 'SOLUTION - PEDIDO ' WRK-SEQ-PEDIDO
+003740                ' JA CONCLUIDO ANTES DO REINICIO - IGNORADO'
+003750     ELSE
+003760        PERFORM 3100-VALIDAR-PEDIDO THRU 3100-EXIT
+003770
+003780        IF WRK-PEDIDO-VALIDO
+003790           PERFORM 3200-OBTER-SEMENTES THRU 3200-EXIT
+003800           IF REG-ENT-MODO-LOCALIZAR
+003810              PERFORM 5000-LOCALIZAR-TERMO THRU 5000-EXIT
+003820           ELSE
+003830              IF WRK-CHECKPT-EXISTE
+003840                 AND WRK-SEQ-PEDIDO = WRK-CKPT-SEQ-SALVO
+003850                 PERFORM 3300-PREPARAR-EXECUCAO THRU 3300-EXIT
+003860              END-IF
+003870              PERFORM 4000-GERAR-TERMO THRU 4000-EXIT
+003880                  VARYING IND-1 FROM WRK-IND-INICIAL BY 1
+003890                  UNTIL IND-1 > WRK-ENTRADA-USUARIO
+003900           END-IF
+003910        END-IF
+003920        PERFORM 6000-GRAVAR-AUDITORIA THRU 6000-EXIT
+003930        PERFORM 7100-MARCAR-PEDIDO-CONCLUIDO THRU 7100-EXIT
+003940     END-IF
+003950
+003960     PERFORM 2000-LER-ENTRADA THRU 2000-EXIT.
+003970 3000-EXIT.
+003980     EXIT.
+003990
+004000******************************************************************
+004010* 3100-VALIDAR-PEDIDO - REJEITA QUANTIDADE DE TERMOS ZERO,       *
+004020*                       NEGATIVA OU NAO NUMERICA, BEM COMO UM    *
+004030*                       MODO DE PEDIDO DESCONHECIDO; NO MODO DE  *
+004040*                       LOCALIZACAO, EXIGE TAMBEM UM VALOR       *
+004050*                       PROCURADO NUMERICO. GUARDA EM WRK-RETORNO*
+004060*                       SEMPRE O PIOR CODIGO JA OCORRIDO NA      *
+004070*                       RODADA, NUNCA REBAIXANDO UM CODIGO MAIS  *
+004080*                       GRAVE JA REGISTRADO.                     *
+004090******************************************************************
+004100 3100-VALIDAR-PEDIDO.
+004110
+004120     MOVE 'S' TO WRK-SW-PEDIDO-VALIDO
+004130     IF REG-ENT-QTDE-TERMOS NOT NUMERIC
+004140        OR REG-ENT-QTDE-TERMOS = ZEROS
+004150        DISPLAY 'SOLUTION - ERRO - QUANTIDADE DE TERMOS '
+004160                'INVALIDA: ' REG-ENT-QTDE-TERMOS
+004170        MOVE 'N' TO WRK-SW-PEDIDO-VALIDO
+004180        IF WRK-RETORNO < 12
+004190           MOVE 12 TO WRK-RETORNO
+004200        END-IF
+004210        MOVE ZEROS TO WRK-ENTRADA-USUARIO
+004220     ELSE
+004230        MOVE REG-ENT-QTDE-TERMOS TO WRK-ENTRADA-USUARIO
+004240     END-IF
+004250
+004260     IF NOT REG-ENT-MODO-LOCALIZAR AND NOT REG-ENT-MODO-GERAR
+004270        DISPLAY 'SOLUTION - ERRO - MODO DE PEDIDO INVALIDO: '
+004280                REG-ENT-MODO
+004290        MOVE 'N' TO WRK-SW-PEDIDO-VALIDO
+004300        IF WRK-RETORNO < 12
+004310           MOVE 12 TO WRK-RETORNO
+004320        END-IF
+004330     END-IF
+004340
+004350     IF WRK-PEDIDO-VALIDO AND REG-ENT-MODO-LOCALIZAR
+004360        AND REG-ENT-VALOR-PROCURADO NOT NUMERIC
+004370        DISPLAY 'SOLUTION - ERRO - VALOR PROCURADO INVALIDO: '
+004380                REG-ENT-VALOR-PROCURADO
+004390        MOVE 'N' TO WRK-SW-PEDIDO-VALIDO
+004400        IF WRK-RETORNO < 12
+004410           MOVE 12 TO WRK-RETORNO
+004420        END-IF
+004430     END-IF.
+004440 3100-EXIT.
+004450     EXIT.
+004460
+004470******************************************************************
+004480* 3200-OBTER-SEMENTES - MONTA O PAR DE SEMENTES DA RODADA A      *
+004490*                       PARTIR DO PEDIDO; NA AUSENCIA DE VALORES *
+004500*                       NUMERICOS, ASSUME A SEQUENCIA CLASSICA   *
+004510*                       (SEMENTE-1 = 0, SEMENTE-2 = 1).          *
+004520******************************************************************
+004530 3200-OBTER-SEMENTES.
+004540
+004550     IF REG-ENT-SEMENTE-1 IS NUMERIC
+004560        MOVE REG-ENT-SEMENTE-1 TO WRK-AUX-1
+004570     ELSE
+004580        MOVE ZEROS             TO WRK-AUX-1
+004590     END-IF
+004600
+004610     IF REG-ENT-SEMENTE-2 IS NUMERIC
+004620        MOVE REG-ENT-SEMENTE-2 TO WRK-AUX-2
+004630     ELSE
+004640        MOVE 1                 TO WRK-AUX-2
+004650     END-IF.
+004660 3200-EXIT.
+004670     EXIT.
+004680
+004690******************************************************************
+004700* 3300-PREPARAR-EXECUCAO - QUANDO O PEDIDO CORRENTE E O MESMO     *
+004710*                          QUE ESTAVA EM ANDAMENTO NO CHECKPOINT, *
+004720*                          RETOMA O INDICE E OS ACUMULADORES A    *
+004730*                          PARTIR DO ULTIMO PONTO SALVO, INCLUSIVE*
+004740*                          A QUANTIDADE JA GERADA PARA O PEDIDO,  *
+004750*                          PARA O REGISTRO DE AUDITORIA NAO       *
+004760*                          SUBCONTAR OS TERMOS GERADOS ANTES DO   *
+004770*                          REINICIO.                              *
+004780******************************************************************
+004790 3300-PREPARAR-EXECUCAO.
+004800
+004810     COMPUTE WRK-IND-INICIAL = WRK-CKPT-INDICE-SALVO + 1
+004820     MOVE WRK-CKPT-NUM-SALVO  TO WRK-NUM-SEQ
+004830     MOVE WRK-CKPT-AUX1-SALVO TO WRK-AUX-1
+004840     MOVE WRK-CKPT-AUX2-SALVO TO WRK-AUX-2
+004850     MOVE WRK-CKPT-REGS-SALVO TO WRK-TOT-REGISTROS
+004860     MOVE WRK-CKPT-SOMA-SALVO TO WRK-TOT-SOMA
+004870     MOVE WRK-CKPT-INDICE-SALVO TO WRK-QTDE-PEDIDO
+004880     MOVE 'N'                 TO WRK-SW-CHECKPT-EXISTE
+004890     DISPLAY 'SOLUTION - REINICIANDO PEDIDO ' WRK-SEQ-PEDIDO
+004900             ' A PARTIR DO TERMO ' WRK-IND-INICIAL.
+004910 3300-EXIT.
+004920     EXIT.
+004930
+004940******************************************************************
+004950* 4000-GERAR-TERMO - CALCULA UM TERMO DA SEQUENCIA, EXIBE NO     *
+004960*                    CONSOLE E GRAVA O DETALHE NO ARQUIVO SAIDA.*
+004970******************************************************************
+004980 4000-GERAR-TERMO.
+004990
+005000     PERFORM 4050-CALCULAR-VALOR THRU 4050-EXIT
+005010
+005020     MOVE WRK-NUM-SEQ   TO WRK-MASCARA-NUM
+005030     DISPLAY WRK-MASCARA-NUM
+005040
+005050     MOVE SPACES             TO REG-SAIDA
+005060     SET REG-SAI-DETALHE     TO TRUE
+005070     MOVE IND-1              TO REG-SAI-INDICE
+005080     MOVE WRK-NUM-SEQ        TO REG-SAI-VALOR
+005090     MOVE WRK-DATA-EXECUCAO  TO REG-SAI-DATA-EXEC
+005100     WRITE REG-SAIDA
+005110
+005120     ADD 1          TO WRK-TOT-REGISTROS
+005130     ADD WRK-NUM-SEQ TO WRK-TOT-SOMA
+005140     ADD 1          TO WRK-QTDE-PEDIDO
+005150
+005160     ADD 1 TO WRK-CKPT-CONTADOR
+005170     IF WRK-CKPT-CONTADOR >= WRK-CKPT-INTERVALO
+005180        PERFORM 7000-GRAVAR-CHECKPOINT THRU 7000-EXIT
+005190        MOVE ZEROS TO WRK-CKPT-CONTADOR
+005200     END-IF.
+005210 4000-EXIT.
+005220     EXIT.
+005230
+005240******************************************************************
+005250* 4050-CALCULAR-VALOR - CALCULA O TERMO DE INDICE IND-1 A PARTIR  *
+005260*                       DAS SEMENTES CORRENTES (WRK-AUX-1/2),     *
+005270*                       AVANCANDO OS ACUMULADORES. COMPARTILHADA  *
+005280*                       PELA GERACAO (4000) E PELA LOCALIZACAO    *
+005290*                       DE TERMOS (5100).                         *
+005300******************************************************************
+005310 4050-CALCULAR-VALOR.
+005320
+005330     EVALUATE IND-1
+005340        WHEN 1
+005350           MOVE WRK-AUX-1       TO WRK-NUM-SEQ
+005360        WHEN 2
+005370           MOVE WRK-AUX-2       TO WRK-NUM-SEQ
+005380        WHEN OTHER
+005390           COMPUTE WRK-NUM-SEQ = WRK-AUX-1 + WRK-AUX-2
+005400           MOVE WRK-AUX-2       TO WRK-AUX-1
+005410           MOVE WRK-NUM-SEQ     TO WRK-AUX-2
+005420     END-EVALUATE.
+005430 4050-EXIT.
+005440     EXIT.
+005450
+005460******************************************************************
+005470* 5000-LOCALIZAR-TERMO - PERCORRE A SEQUENCIA, TERMO A TERMO, ATE  *
+005480*                        ENCONTRAR O VALOR PROCURADO OU ATINGIR   *
+005490*                        O LIMITE DE TERMOS DO PEDIDO; GRAVA O    *
+005500*                        RESULTADO (INDICE ENCONTRADO OU ZERO)    *
+005510*                        NO ARQUIVO SAIDA. NAO ENTRA NO TRAILER   *
+005520*                        DE CONTROLE (8000), QUE SO TOTALIZA OS   *
+005530*                        TERMOS EFETIVAMENTE GERADOS.             *
+005540******************************************************************
+005550 5000-LOCALIZAR-TERMO.
+005560
+005570     MOVE 'N' TO WRK-SW-TERMO-LOCALIZADO
+005580     MOVE ZEROS TO WRK-INDICE-LOCALIZADO
+005590
+005600     PERFORM 5100-BUSCAR-TERMO THRU 5100-EXIT
+005610         VARYING IND-1 FROM 1 BY 1
+005620         UNTIL IND-1 > WRK-ENTRADA-USUARIO
+005630            OR WRK-TERMO-LOCALIZADO
+005640
+005650     IF WRK-TERMO-LOCALIZADO
+005660        DISPLAY 'SOLUTION - VALOR ' REG-ENT-VALOR-PROCURADO
+005670                ' ENCONTRADO NO TERMO ' WRK-INDICE-LOCALIZADO
+005680        MOVE WRK-INDICE-LOCALIZADO TO WRK-QTDE-PEDIDO
+005690     ELSE
+005700        DISPLAY 'SOLUTION - VALOR ' REG-ENT-VALOR-PROCURADO
+005710                ' NAO LOCALIZADO NOS PRIMEIROS '
+005720                WRK-ENTRADA-USUARIO ' TERMOS'
+005730        IF WRK-RETORNO < 4
+005740           MOVE 4 TO WRK-RETORNO
+005750        END-IF
+005760     END-IF
+005770
+005780     MOVE SPACES              TO REG-SAIDA
+005790     SET REG-SAI-LOCALIZADO  TO TRUE
+005800     MOVE WRK-INDICE-LOCALIZADO TO REG-SAI-INDICE
+005810     MOVE REG-ENT-VALOR-PROCURADO TO REG-SAI-VALOR
+005820     MOVE WRK-DATA-EXECUCAO   TO REG-SAI-DATA-EXEC
+005830     WRITE REG-SAIDA.
+005840 5000-EXIT.
+005850     EXIT.
+005860
+005870******************************************************************
+005880* 5100-BUSCAR-TERMO - CALCULA O TERMO DE INDICE IND-1 E COMPARA   *
+005890*                     COM O VALOR PROCURADO.                      *
+005900******************************************************************
+005910 5100-BUSCAR-TERMO.
+005920
+005930     PERFORM 4050-CALCULAR-VALOR THRU 4050-EXIT
+005940
+005950     IF WRK-NUM-SEQ = REG-ENT-VALOR-PROCURADO
+005960        MOVE 'S' TO WRK-SW-TERMO-LOCALIZADO
+005970        MOVE IND-1 TO WRK-INDICE-LOCALIZADO
+005980     END-IF.
+005990 5100-EXIT.
+006000     EXIT.
+006010
+006020******************************************************************
+006030* 6000-GRAVAR-AUDITORIA - GRAVA NO LOGAUD UM REGISTRO PARA O     *
+006040*                         PEDIDO PROCESSADO (JOB, DATA/HORA,     *
+006050*                         USUARIO, ENTRADA E TERMOS GERADOS),    *
+006060*                         INCLUSIVE QUANDO O PEDIDO FOI REJEITADO*
+006070*                         NA VALIDACAO (COM QUANTIDADE GERADA    *
+006080*                         ZERO), PARA QUE TODA RODADA FIQUE      *
+006090*                         RASTREADA NO LOGAUD.                   *
+006100******************************************************************
+006110 6000-GRAVAR-AUDITORIA.
+006120
+006130     IF WRK-FS-LOGAUD = '00'
+006140        MOVE SPACES              TO REG-LOGAUD
+006150        MOVE WRK-JOB-NAME        TO REG-LOG-JOB
+006160        MOVE WRK-DATA-EXECUCAO   TO REG-LOG-DATA
+006170        MOVE WRK-HORA-EXECUCAO   TO REG-LOG-HORA
+006180        MOVE WRK-USER-ID         TO REG-LOG-USUARIO
+006190        MOVE WRK-ENTRADA-USUARIO TO REG-LOG-ENTRADA
+006200        MOVE WRK-QTDE-PEDIDO     TO REG-LOG-QTDE-GERADA
+006210        IF REG-ENT-MODO-LOCALIZAR
+006220           MOVE 'L' TO REG-LOG-MODO
+006230        ELSE
+006240           IF REG-ENT-MODO-GERAR
+006250              MOVE 'G' TO REG-LOG-MODO
+006260           ELSE
+006270              MOVE REG-ENT-MODO TO REG-LOG-MODO
+006280           END-IF
+006290        END-IF
+006300        WRITE REG-LOGAUD
+006310     END-IF.
+006320 6000-EXIT.
+006330     EXIT.
+006340
+006350******************************************************************
+006360* 7000-GRAVAR-CHECKPOINT - GRAVA O PROGRESSO CORRENTE DO PEDIDO   *
+006370*                          EM ANDAMENTO NO ARQUIVO CHECKPT, PARA  *
+006380*                          PERMITIR A RETOMADA CASO O JOB CAIA;   *
+006390*                          A ABERTURA E VALIDADA COMO NOS DEMAIS  *
+006400*                          ARQUIVOS DO PROGRAMA.                  *
+006410******************************************************************
+006420 7000-GRAVAR-CHECKPOINT.
+006430
+006440     OPEN OUTPUT CHECKPT
+006450     IF WRK-FS-CHECKPT NOT = '00'
+006460        DISPLAY 'SOLUTION - ERRO AO ABRIR CHECKPT - FS='
+006470                WRK-FS-CHECKPT
+006480        MOVE 16 TO WRK-RETORNO
+006490     ELSE
+006500        MOVE SPACES              TO REG-CHECKPT
+006510        MOVE WRK-SEQ-PEDIDO      TO REG-CKP-SEQ-PEDIDO
+006520        MOVE IND-1               TO REG-CKP-INDICE
+006530        MOVE WRK-NUM-SEQ         TO REG-CKP-NUM-SEQ
+006540        MOVE WRK-AUX-1           TO REG-CKP-AUX-1
+006550        MOVE WRK-AUX-2           TO REG-CKP-AUX-2
+006560        MOVE WRK-TOT-REGISTROS   TO REG-CKP-QTDE-REGS
+006570        MOVE WRK-TOT-SOMA        TO REG-CKP-SOMA-TOTAL
+006580        SET REG-CKP-EM-ANDAMENTO TO TRUE
+006590        WRITE REG-CHECKPT
+006600        CLOSE CHECKPT
+006610     END-IF.
+006620 7000-EXIT.
+006630     EXIT.
+006640
+006650******************************************************************
+006660* 7100-MARCAR-PEDIDO-CONCLUIDO - GRAVA EM CHECKPT UM MARCADOR      *
+006670*                                DURAVEL DE QUE ESTE PEDIDO (E     *
+006680*                                TODOS OS ANTERIORES) FORAM        *
+006690*                                CONCLUIDOS NESTA RODADA. E O QUE  *
+006700*                                PERMITE A 3000-PROCESSAR-PEDIDO   *
+006710*                                RECONHECER, APOS UM REINICIO, UM  *
+006720*                                PEDIDO JA TERMINADO MESMO QUANDO  *
+006730*                                ELE NUNCA CHEGOU A GRAVAR UM       *
+006740*                                CHECKPOINT PARCIAL (PEDIDO CURTO,  *
+006750*                                DE LOCALIZACAO, OU REJEITADO NA   *
+006760*                                VALIDACAO). O ARQUIVO SO E ZERADO *
+006770*                                DE FATO EM 7200-ENCERRAR-CHECKPOINT*
+006780*                                AO FINAL DE TODA A RODADA.         *
+006790******************************************************************
+006800 7100-MARCAR-PEDIDO-CONCLUIDO.
+006810
+006820     OPEN OUTPUT CHECKPT
+006830     IF WRK-FS-CHECKPT NOT = '00'
+006840        DISPLAY 'SOLUTION - ERRO AO ABRIR CHECKPT - FS='
+006850                WRK-FS-CHECKPT
+006860        MOVE 16 TO WRK-RETORNO
+006870     ELSE
+006880        MOVE SPACES            TO REG-CHECKPT
+006890        MOVE WRK-SEQ-PEDIDO    TO REG-CKP-SEQ-PEDIDO
+006900        SET REG-CKP-CONCLUIDO  TO TRUE
+006910        WRITE REG-CHECKPT
+006920        CLOSE CHECKPT
+006930        MOVE ZEROS TO WRK-CKPT-CONTADOR
+006940     END-IF.
+006950 7100-EXIT.
+006960     EXIT.
+006970
+006980******************************************************************
+006990* 7200-ENCERRAR-CHECKPOINT - ZERA O ARQUIVO CHECKPT AO TERMINO    *
+007000*                            NORMAL DE TODA A RODADA (ENTRADA     *
+007010*                            ESGOTADA), POIS NAO HA MAIS NENHUM   *
+007020*                            PEDIDO A RETOMAR.                    *
+007030******************************************************************
+007040 7200-ENCERRAR-CHECKPOINT.
+007050
+007060     OPEN OUTPUT CHECKPT
+007070     IF WRK-FS-CHECKPT NOT = '00'
+007080        DISPLAY 'SOLUTION - ERRO AO ABRIR CHECKPT - FS='
+007090                WRK-FS-CHECKPT
+007100        MOVE 16 TO WRK-RETORNO
+007110     ELSE
+007120        CLOSE CHECKPT
+007130     END-IF.
+007140 7200-EXIT.
+007150     EXIT.
+007160
+007170******************************************************************
+007180* 8000-GRAVAR-TRAILER - GRAVA O REGISTRO TRAILER DE CONTROLE COM *
+007190*                       A QUANTIDADE DE TERMOS PROCESSADOS E A   *
+007200*                       SOMA DOS VALORES GERADOS NA RODADA.      *
+007210******************************************************************
+007220 8000-GRAVAR-TRAILER.
+007230
+007240     IF WRK-FS-SAIDA = '00'
+007250        MOVE SPACES              TO REG-SAIDA
+007260        SET REG-SAI-TRAILER      TO TRUE
+007270        MOVE WRK-TOT-REGISTROS   TO REG-SAI-QTDE-REGS
+007280        MOVE WRK-TOT-SOMA        TO REG-SAI-SOMA-TOTAL
+007290        WRITE REG-SAIDA
+007300     END-IF.
+007310 8000-EXIT.
+007320     EXIT.
+007330
+007340******************************************************************
+007350* 9999-ENCERRAR - FECHA ARQUIVOS, DEVOLVE O RETURN-CODE E        *
+007360*                 ENCERRA O PROGRAMA.                           *
+007370******************************************************************
+007380 9999-ENCERRAR.
+007390
+007400     CLOSE ENTRADA
+007410     CLOSE SAIDA
+007420     CLOSE LOGAUD
+007430     MOVE WRK-RETORNO TO RETURN-CODE
+007440     STOP RUN.
+007450 9999-EXIT.
+007460     EXIT.
+007470
+007480 END PROGRAM SOLUTION.
